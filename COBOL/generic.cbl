@@ -1,21 +1,550 @@
 IDENTIFICATION DIVISION.
-  PROGRAM-ID. generic
-  AUTHOR. John Braddock
+  PROGRAM-ID. generic.
+  AUTHOR. John Braddock.
 ENVIRONMENT DIVISION.
+  INPUT-OUTPUT SECTION.
+  FILE-CONTROL.
+    SELECT trans_file ASSIGN TO TRANSIN
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS trans_file_status.
+
+    SELECT print_file ASSIGN TO RPTOUT
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS print_file_status.
+
+    SELECT ckpt_file ASSIGN TO CKPTFILE
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS ckpt_file_status.
+
+    SELECT control_file ASSIGN TO CTLCARD
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS ctl_file_status.
+
+    SELECT detail_file ASSIGN TO DTLOUT
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS detail_file_status.
+
+    SELECT reject_file ASSIGN TO REJOUT
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS reject_file_status.
+
+    SELECT master_file ASSIGN TO MASTFILE
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS mstr_key
+        FILE STATUS IS mstr_file_status.
+
+    SELECT audit_file ASSIGN TO AUDITOUT
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS aud_file_status.
 DATA DIVISION.
+FILE SECTION.
+  FD  trans_file
+      RECORD CONTAINS 80 CHARACTERS
+      LABEL RECORDS ARE STANDARD.
+      COPY trans_rec.
+
+  FD  print_file
+      RECORD CONTAINS 132 CHARACTERS
+      LABEL RECORDS OMITTED.
+  01  print_rec                 PIC X(132).
+
+  FD  ckpt_file
+      RECORD CONTAINS 28 CHARACTERS
+      LABEL RECORDS ARE STANDARD.
+      COPY ckpt_rec.
+
+  FD  control_file
+      RECORD CONTAINS 61 CHARACTERS
+      LABEL RECORDS ARE STANDARD.
+      COPY ctl_rec.
+
+  FD  detail_file
+      RECORD CONTAINS 80 CHARACTERS
+      LABEL RECORDS ARE STANDARD.
+  01  detail_rec                PIC X(80).
+
+  FD  reject_file
+      RECORD CONTAINS 112 CHARACTERS
+      LABEL RECORDS ARE STANDARD.
+      COPY rej_rec.
+
+  FD  master_file
+      LABEL RECORDS ARE STANDARD.
+      COPY mstr_rec.
+
+  FD  audit_file
+      RECORD CONTAINS 83 CHARACTERS
+      LABEL RECORDS ARE STANDARD.
+      COPY aud_rec.
 WORKING-STORAGE SECTION.
     01  exit_sts        PIC 99.
+
+    01  trans_eof_sw        PIC X(01) VALUE "N".
+        88  trans_eof                VALUE "Y".
+
+    01  trans_read_ctr      PIC 9(09) COMP VALUE 0.
+    01  trans_processed_ctr PIC 9(09) COMP VALUE 0.
+    01  trans_rejected_ctr  PIC 9(09) COMP VALUE 0.
+
+    01  trans_file_status       PIC X(02).
+    01  trans_file_open_sw      PIC X(01) VALUE "N".
+        88  trans_file_is_open          VALUE "Y".
+
+    01  print_file_status       PIC X(02).
+
+    01  detail_file_status      PIC X(02).
+    01  detail_file_open_sw     PIC X(01) VALUE "N".
+        88  detail_file_is_open         VALUE "Y".
+
+    01  reject_file_status      PIC X(02).
+    01  reject_file_open_sw     PIC X(01) VALUE "N".
+        88  reject_file_is_open         VALUE "Y".
+
+    01  ctl_rpt_line.
+        05  ctl_rpt_label       PIC X(30).
+        05  FILLER              PIC X(02) VALUE SPACES.
+        05  ctl_rpt_count       PIC ZZZ,ZZZ,ZZ9.
+        05  FILLER              PIC X(89).
+
+    01  ckpt_file_status        PIC X(02).
+    01  ckpt_interval           PIC 9(09) COMP VALUE 1000.
+    01  ckpt_skip_count         PIC 9(09) COMP VALUE 0.
+    01  ckpt_skip_ctr           PIC 9(09) COMP VALUE 0.
+    01  ckpt_quotient           PIC 9(09) COMP.
+    01  ckpt_remainder          PIC 9(09) COMP.
+
+    01  ctl_file_status         PIC X(02).
+
+    01  trans_reject_sw         PIC X(01) VALUE "N".
+        88  trans_rejected              VALUE "Y".
+    01  trans_reason_code       PIC 9(02) VALUE 0.
+    01  trans_reason_text       PIC X(30) VALUE SPACES.
+
+    01  mstr_file_status        PIC X(02).
+    01  mstr_open_sw            PIC X(01) VALUE "N".
+        88  mstr_is_open                VALUE "Y".
+
+    01  aud_file_status         PIC X(02).
+
+    01  ckpt_rec_written_sw      PIC X(01) VALUE "N".
+        88  ckpt_rec_written             VALUE "Y".
+
+    01  proc_date.
+        05  proc_date_cc            PIC 99.
+        05  proc_date_yy            PIC 99.
+        05  proc_date_mm            PIC 99.
+        05  proc_date_dd            PIC 99.
+    01  proc_date_9 REDEFINES proc_date
+                                PIC 9(08).
+
+    01  sys_date.
+        05  sys_date_yy             PIC 99.
+        05  sys_date_mm             PIC 99.
+        05  sys_date_dd             PIC 99.
+
+    01  century_pivot_yy        PIC 99 VALUE 50.
 PROCEDURE DIVISION.
   main.
     PERFORM initialization
+    PERFORM capture_audit_start
     PERFORM processing
+    PERFORM write_audit_record
+    MOVE exit_sts TO RETURN-CODE
     STOP RUN
     .
 
+  capture_audit_start.
+    ACCEPT aud_start_date FROM DATE YYYYMMDD
+    ACCEPT aud_start_time FROM TIME
+    .
+
+  write_audit_record.
+    ACCEPT aud_end_date FROM DATE YYYYMMDD
+    ACCEPT aud_end_time FROM TIME
+    MOVE proc_date_9 TO aud_run_date
+    MOVE ctl_run_mode TO aud_run_mode
+    MOVE trans_read_ctr TO aud_recs_read
+    MOVE trans_processed_ctr TO aud_recs_processed
+    MOVE trans_rejected_ctr TO aud_recs_rejected
+    MOVE exit_sts TO aud_exit_sts
+    OPEN OUTPUT audit_file
+    IF aud_file_status = "00"
+        WRITE aud_rec
+        CLOSE audit_file
+    ELSE
+        DISPLAY "AUDIT FILE OPEN FAILED - STATUS " aud_file_status
+        IF exit_sts < 12
+            MOVE 12 TO exit_sts
+        END-IF
+    END-IF
+    .
+
   initialization.
     DISPLAY "Hi World:"
+    MOVE 0 TO exit_sts
+    PERFORM read_control_card
+    PERFORM determine_proc_date
+    PERFORM check_restart
+    .
+
+  determine_proc_date.
+    IF ctl_run_date NUMERIC AND ctl_run_date NOT = ZEROS
+        MOVE ctl_run_date TO proc_date_9
+        PERFORM validate_proc_date_century
+    ELSE
+        ACCEPT sys_date FROM DATE
+        PERFORM apply_century_window
+        DISPLAY "DEFAULTING PROCESSING DATE FROM SYSTEM DATE"
+    END-IF
+    DISPLAY "PROCESSING DATE: " proc_date_9
+    .
+
+  apply_century_window.
+    IF sys_date_yy < century_pivot_yy
+        MOVE 20 TO proc_date_cc
+    ELSE
+        MOVE 19 TO proc_date_cc
+    END-IF
+    MOVE sys_date_yy TO proc_date_yy
+    MOVE sys_date_mm TO proc_date_mm
+    MOVE sys_date_dd TO proc_date_dd
+    .
+
+  validate_proc_date_century.
+    IF proc_date_cc NOT = 19 AND proc_date_cc NOT = 20
+        DISPLAY "INVALID CENTURY IN CONTROL CARD RUN DATE - " proc_date_9
+        MOVE 12 TO exit_sts
+    END-IF
+    IF proc_date_mm < 1 OR proc_date_mm > 12
+        DISPLAY "INVALID MONTH IN CONTROL CARD RUN DATE - " proc_date_9
+        MOVE 12 TO exit_sts
+    END-IF
+    IF proc_date_dd < 1 OR proc_date_dd > 31
+        DISPLAY "INVALID DAY IN CONTROL CARD RUN DATE - " proc_date_9
+        MOVE 12 TO exit_sts
+    END-IF
+    .
+
+  read_control_card.
+    OPEN INPUT control_file
+    IF ctl_file_status = "00"
+        READ control_file
+        CLOSE control_file
+    ELSE
+        DISPLAY "CONTROL CARD NOT FOUND - DEFAULTING TO FULL RUN"
+        MOVE "FULL" TO ctl_run_mode
+        MOVE "Y" TO ctl_extr_summary
+        MOVE "N" TO ctl_extr_detail
+        MOVE "N" TO ctl_extr_master
+    END-IF
+    IF NOT ctl_mode_full AND NOT ctl_mode_incr
+        DISPLAY "INVALID RUN MODE ON CONTROL CARD - DEFAULTING TO FULL - "
+            ctl_run_mode
+        MOVE "FULL" TO ctl_run_mode
+        MOVE 12 TO exit_sts
+    END-IF
+    DISPLAY "RUN MODE: " ctl_run_mode
+    .
+
+  check_restart.
+    OPEN INPUT ckpt_file
+    IF ckpt_file_status = "00"
+        READ ckpt_file
+        IF ckpt_file_status = "00" AND NOT ckpt_run_complete
+            AND ckpt_run_date = proc_date_9
+            MOVE ckpt_last_count TO ckpt_skip_count
+            MOVE ckpt_processed_count TO trans_processed_ctr
+            MOVE ckpt_rejected_count TO trans_rejected_ctr
+            DISPLAY "RESUMING PRIOR RUN AFTER CHECKPOINT " ckpt_last_count
+        END-IF
+        CLOSE ckpt_file
+    END-IF
     .
 
   processing.
-    DISPLAY "In processing"
+    OPEN INPUT trans_file
+    IF trans_file_status = "00"
+        SET trans_file_is_open TO TRUE
+    ELSE
+        DISPLAY "TRANSACTION FILE OPEN FAILED - STATUS " trans_file_status
+        SET trans_eof TO TRUE
+        IF exit_sts < 16
+            MOVE 16 TO exit_sts
+        END-IF
+    END-IF
+    OPEN OUTPUT reject_file
+    IF reject_file_status = "00"
+        SET reject_file_is_open TO TRUE
+    ELSE
+        DISPLAY "REJECT FILE OPEN FAILED - STATUS " reject_file_status
+        IF exit_sts < 12
+            MOVE 12 TO exit_sts
+        END-IF
+    END-IF
+    PERFORM open_ckpt_file
+    IF ctl_produce_detail
+        OPEN OUTPUT detail_file
+        IF detail_file_status = "00"
+            SET detail_file_is_open TO TRUE
+        ELSE
+            DISPLAY "DETAIL FILE OPEN FAILED - STATUS " detail_file_status
+            IF exit_sts < 12
+                MOVE 12 TO exit_sts
+            END-IF
+        END-IF
+    END-IF
+    IF ctl_produce_master
+        OPEN I-O master_file
+        IF mstr_file_status = "00"
+            SET mstr_is_open TO TRUE
+        ELSE
+            DISPLAY "MASTER FILE OPEN FAILED - STATUS " mstr_file_status
+            IF exit_sts < 8
+                MOVE 8 TO exit_sts
+            END-IF
+        END-IF
+    END-IF
+    PERFORM skip_trans_record
+        UNTIL trans_eof OR ckpt_skip_ctr NOT LESS THAN ckpt_skip_count
+    MOVE ckpt_skip_ctr TO trans_read_ctr
+    PERFORM read_trans_record
+    PERFORM process_trans_records UNTIL trans_eof
+    IF trans_file_is_open
+        CLOSE trans_file
+    END-IF
+    IF reject_file_is_open
+        CLOSE reject_file
+    END-IF
+    IF detail_file_is_open
+        CLOSE detail_file
+    END-IF
+    IF mstr_is_open
+        CLOSE master_file
+    END-IF
+    IF ctl_produce_summary
+        PERFORM write_control_report
+    END-IF
+    PERFORM write_checkpoint_complete
+    IF exit_sts < 8
+        IF trans_rejected_ctr > 0
+            MOVE 4 TO exit_sts
+        ELSE
+            MOVE 0 TO exit_sts
+        END-IF
+    END-IF
+    .
+
+  open_ckpt_file.
+    OPEN I-O ckpt_file
+    IF ckpt_file_status NOT = "00"
+        OPEN OUTPUT ckpt_file
+        CLOSE ckpt_file
+        OPEN I-O ckpt_file
+    END-IF
+    READ ckpt_file
+    IF ckpt_file_status = "00"
+        SET ckpt_rec_written TO TRUE
+    END-IF
+    CLOSE ckpt_file
+    .
+
+  skip_trans_record.
+    READ trans_file
+        AT END SET trans_eof TO TRUE
+    END-READ
+    ADD 1 TO ckpt_skip_ctr
+    .
+
+  read_trans_record.
+    IF trans_file_is_open
+        READ trans_file
+            AT END SET trans_eof TO TRUE
+            NOT AT END ADD 1 TO trans_read_ctr
+        END-READ
+    END-IF
+    .
+
+  process_trans_records.
+    PERFORM validate_trans_record
+    IF trans_rejected
+        PERFORM write_reject_record
+    ELSE
+        DISPLAY "In processing"
+        ADD 1 TO trans_processed_ctr
+        IF ctl_produce_detail AND detail_file_is_open
+            MOVE trans_rec TO detail_rec
+            WRITE detail_rec
+        END-IF
+        IF mstr_is_open
+            PERFORM apply_trans_to_master
+        END-IF
+    END-IF
+    DIVIDE trans_read_ctr BY ckpt_interval
+        GIVING ckpt_quotient REMAINDER ckpt_remainder
+    IF ckpt_remainder = 0
+        PERFORM write_checkpoint_progress
+    END-IF
+    PERFORM read_trans_record
+    .
+
+  validate_trans_record.
+    MOVE "N" TO trans_reject_sw
+    MOVE 0 TO trans_reason_code
+    MOVE SPACES TO trans_reason_text
+    EVALUATE TRUE
+        WHEN trans_acct_no = SPACES OR trans_acct_no = ZEROS
+            SET trans_rejected TO TRUE
+            MOVE 10 TO trans_reason_code
+            MOVE "MISSING ACCOUNT KEY" TO trans_reason_text
+        WHEN trans_date NOT NUMERIC OR trans_date = 0
+            OR trans_date_mm < 1 OR trans_date_mm > 12
+            OR trans_date_dd < 1 OR trans_date_dd > 31
+            SET trans_rejected TO TRUE
+            MOVE 20 TO trans_reason_code
+            MOVE "INVALID TRANSACTION DATE" TO trans_reason_text
+        WHEN trans_amount NOT NUMERIC
+            SET trans_rejected TO TRUE
+            MOVE 30 TO trans_reason_code
+            MOVE "INVALID TRANSACTION AMOUNT" TO trans_reason_text
+        WHEN trans_type NOT = "DB" AND trans_type NOT = "CR"
+            SET trans_rejected TO TRUE
+            MOVE 40 TO trans_reason_code
+            MOVE "INVALID TRANSACTION TYPE" TO trans_reason_text
+        WHEN OTHER
+            CONTINUE
+    END-EVALUATE
+    IF NOT trans_rejected AND mstr_is_open AND ctl_mode_incr
+        PERFORM check_incr_account_known
+    END-IF
+    .
+
+  check_incr_account_known.
+    MOVE trans_acct_no TO mstr_acct_no
+    READ master_file
+        INVALID KEY
+            SET trans_rejected TO TRUE
+            MOVE 50 TO trans_reason_code
+            MOVE "UNKNOWN ACCT ON INCR RUN" TO trans_reason_text
+        NOT INVALID KEY
+            CONTINUE
+    END-READ
+    .
+
+  write_reject_record.
+    IF reject_file_is_open
+        MOVE trans_rec TO rej_trans_data
+        MOVE trans_reason_code TO rej_reason_code
+        MOVE trans_reason_text TO rej_reason_text
+        WRITE rej_rec
+    END-IF
+    ADD 1 TO trans_rejected_ctr
+    .
+
+  apply_trans_to_master.
+    MOVE trans_acct_no TO mstr_acct_no
+    READ master_file
+        INVALID KEY
+            IF ctl_mode_full
+                PERFORM add_new_master_record
+            END-IF
+        NOT INVALID KEY
+            PERFORM update_existing_master_record
+    END-READ
+    .
+
+  update_existing_master_record.
+    IF trans_is_debit OR trans_is_credit
+        EVALUATE TRUE
+            WHEN trans_is_debit
+                SUBTRACT trans_amount FROM mstr_balance
+            WHEN trans_is_credit
+                ADD trans_amount TO mstr_balance
+        END-EVALUATE
+        MOVE trans_date TO mstr_last_date
+        REWRITE mstr_rec
+            INVALID KEY
+                DISPLAY "MASTER REWRITE FAILED FOR ACCOUNT " mstr_acct_no
+                    " STATUS " mstr_file_status
+                IF exit_sts < 8
+                    MOVE 8 TO exit_sts
+                END-IF
+        END-REWRITE
+    END-IF
+    .
+
+  add_new_master_record.
+    MOVE trans_acct_no TO mstr_acct_no
+    MOVE SPACES TO mstr_name
+    MOVE trans_amount TO mstr_balance
+    MOVE trans_date TO mstr_last_date
+    SET mstr_active TO TRUE
+    WRITE mstr_rec
+        INVALID KEY
+            DISPLAY "MASTER WRITE FAILED FOR ACCOUNT " mstr_acct_no
+                " STATUS " mstr_file_status
+            IF exit_sts < 8
+                MOVE 8 TO exit_sts
+            END-IF
+    END-WRITE
+    .
+
+  write_checkpoint_progress.
+    MOVE proc_date_9 TO ckpt_run_date
+    MOVE trans_read_ctr TO ckpt_last_count
+    MOVE trans_processed_ctr TO ckpt_processed_count
+    MOVE trans_rejected_ctr TO ckpt_rejected_count
+    MOVE "N" TO ckpt_complete_sw
+    PERFORM put_ckpt_record
+    .
+
+  write_checkpoint_complete.
+    MOVE proc_date_9 TO ckpt_run_date
+    MOVE trans_read_ctr TO ckpt_last_count
+    MOVE trans_processed_ctr TO ckpt_processed_count
+    MOVE trans_rejected_ctr TO ckpt_rejected_count
+    MOVE "Y" TO ckpt_complete_sw
+    PERFORM put_ckpt_record
+    .
+
+  put_ckpt_record.
+    IF ckpt_rec_written
+        OPEN I-O ckpt_file
+        READ ckpt_file
+        REWRITE ckpt_rec
+    ELSE
+        OPEN OUTPUT ckpt_file
+        WRITE ckpt_rec
+        SET ckpt_rec_written TO TRUE
+    END-IF
+    CLOSE ckpt_file
+    .
+
+  write_control_report.
+    OPEN OUTPUT print_file
+    IF print_file_status = "00"
+        MOVE SPACES TO ctl_rpt_line
+        MOVE "TRANSACTION CONTROL REPORT" TO ctl_rpt_label
+        WRITE print_rec FROM ctl_rpt_line
+        MOVE SPACES TO ctl_rpt_line
+        STRING "RUN DATE " proc_date_9 DELIMITED BY SIZE
+            INTO ctl_rpt_label
+        END-STRING
+        WRITE print_rec FROM ctl_rpt_line
+        MOVE "RECORDS READ" TO ctl_rpt_label
+        MOVE trans_read_ctr TO ctl_rpt_count
+        WRITE print_rec FROM ctl_rpt_line
+        MOVE "RECORDS PROCESSED" TO ctl_rpt_label
+        MOVE trans_processed_ctr TO ctl_rpt_count
+        WRITE print_rec FROM ctl_rpt_line
+        MOVE "RECORDS REJECTED" TO ctl_rpt_label
+        MOVE trans_rejected_ctr TO ctl_rpt_count
+        WRITE print_rec FROM ctl_rpt_line
+        CLOSE print_file
+    ELSE
+        DISPLAY "CONTROL REPORT FILE OPEN FAILED - STATUS " print_file_status
+        IF exit_sts < 12
+            MOVE 12 TO exit_sts
+        END-IF
+    END-IF
     .
