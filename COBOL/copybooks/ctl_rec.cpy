@@ -0,0 +1,14 @@
+*>   ctl_rec.cpy
+*>   run control card - run date, run mode and extract selections.
+    01  ctl_rec.
+        05  ctl_run_date            PIC 9(08).
+        05  ctl_run_mode            PIC X(04).
+            88  ctl_mode_full               VALUE "FULL".
+            88  ctl_mode_incr               VALUE "INCR".
+        05  ctl_extr_summary        PIC X(01).
+            88  ctl_produce_summary         VALUE "Y".
+        05  ctl_extr_detail         PIC X(01).
+            88  ctl_produce_detail          VALUE "Y".
+        05  ctl_extr_master         PIC X(01).
+            88  ctl_produce_master          VALUE "Y".
+        05  FILLER                  PIC X(46).
