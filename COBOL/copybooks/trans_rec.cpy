@@ -0,0 +1,17 @@
+*>   trans_rec.cpy
+*>   daily transaction feed record, 80 bytes.
+    01  trans_rec.
+        05  trans_key.
+            10  trans_acct_no       PIC X(10).
+        05  trans_date              PIC 9(08).
+        05  trans_date_r REDEFINES trans_date.
+            10  trans_date_cc       PIC 99.
+            10  trans_date_yy       PIC 99.
+            10  trans_date_mm       PIC 99.
+            10  trans_date_dd       PIC 99.
+        05  trans_type              PIC X(02).
+            88  trans_is_debit              VALUE "DB".
+            88  trans_is_credit             VALUE "CR".
+        05  trans_amount            PIC S9(07)V99.
+        05  trans_desc              PIC X(20).
+        05  FILLER                  PIC X(31).
