@@ -0,0 +1,6 @@
+*>   rej_rec.cpy
+*>   reject record - original transaction plus reason code/text.
+    01  rej_rec.
+        05  rej_trans_data          PIC X(80).
+        05  rej_reason_code         PIC 9(02).
+        05  rej_reason_text         PIC X(30).
