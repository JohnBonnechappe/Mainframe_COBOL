@@ -0,0 +1,10 @@
+*>   ckpt_rec.cpy
+*>   checkpoint/restart control record for processing.
+    01  ckpt_rec.
+        05  ckpt_run_date           PIC 9(08).
+        05  ckpt_last_count         PIC 9(09) COMP.
+        05  ckpt_complete_sw        PIC X(01).
+            88  ckpt_run_complete           VALUE "Y".
+        05  ckpt_processed_count    PIC 9(09) COMP.
+        05  ckpt_rejected_count     PIC 9(09) COMP.
+        05  FILLER                  PIC X(07).
