@@ -0,0 +1,14 @@
+*>   aud_rec.cpy
+*>   per-run audit trail record.
+    01  aud_rec.
+        05  aud_start_date          PIC 9(08).
+        05  aud_start_time          PIC 9(08).
+        05  aud_end_date            PIC 9(08).
+        05  aud_end_time            PIC 9(08).
+        05  aud_run_date            PIC 9(08).
+        05  aud_run_mode            PIC X(04).
+        05  aud_recs_read           PIC 9(09).
+        05  aud_recs_processed      PIC 9(09).
+        05  aud_recs_rejected       PIC 9(09).
+        05  aud_exit_sts            PIC 99.
+        05  FILLER                  PIC X(10).
