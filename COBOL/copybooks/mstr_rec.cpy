@@ -0,0 +1,12 @@
+*>   mstr_rec.cpy
+*>   customer/account master record - keyed on account number.
+    01  mstr_rec.
+        05  mstr_key.
+            10  mstr_acct_no        PIC X(10).
+        05  mstr_name               PIC X(30).
+        05  mstr_balance            PIC S9(09)V99 COMP-3.
+        05  mstr_last_date          PIC 9(08).
+        05  mstr_status             PIC X(01).
+            88  mstr_active                 VALUE "A".
+            88  mstr_closed                 VALUE "C".
+        05  FILLER                  PIC X(10).
