@@ -0,0 +1,89 @@
+//GENERIC  JOB (ACCT01),'NIGHTLY TRAN PROC',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),REGION=0M,NOTIFY=&SYSUID
+//*
+//*  NIGHTLY TRANSACTION PROCESSING CYCLE
+//*  RUNS GENERIC AGAINST THE DAILY TRANSACTION FEED, APPLIES IT TO
+//*  THE CUSTOMER MASTER AND PRODUCES THE CONTROL REPORT, REJECT AND
+//*  AUDIT OUTPUT FOR THE NIGHT'S RUN.  TRANSACTION INPUT IS THE
+//*  CURRENT (0) GENERATION OF THE FEED GDG; REPORT, DETAIL EXTRACT,
+//*  REJECT AND AUDIT OUTPUTS EACH ROLL A NEW (+1) GENERATION SO A
+//*  RERUN CAN ALWAYS POINT BACK AT A PRIOR NIGHT'S GENERATION.
+//*
+//*  CUSTOMER MASTER - A VSAM KSDS UPDATED IN PLACE EVERY RUN.  A GDG
+//*  RELATIVE GENERATION NAME (0)/(+1) IS ONLY VALID FOR NON-VSAM
+//*  (SEQUENTIAL/PDS) DATA SETS, SO THE MASTER CANNOT ITSELF BE A GDG
+//*  MEMBER THE WAY THE OTHER OUTPUTS ARE.  IT IS A SINGLE FIXED
+//*  CLUSTER (PROD.BATCH.MASTER.KSDS), DEFINED ONCE OUT OF BAND THE
+//*  SAME WAY THE GDG BASES THEMSELVES ARE ASSUMED ALREADY DEFINED;
+//*  THIS KEEPS CHECKPOINT/RESTART SIMPLE SINCE A RESTART JUST REOPENS
+//*  THE SAME CLUSTER THE FAILED ATTEMPT WAS WRITING TO - NO GENERATION
+//*  TO RE-POINT AT.  BACKMSTR BELOW BACKS THE CLUSTER UP TO A NEW GDG
+//*  GENERATION AFTER EACH SUCCESSFUL RUN FOR RETENTION/RECOVERY.
+//*
+//STEP010  EXEC PGM=GENERIC
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//*
+//*  RUN CONTROL CARD - RUN DATE, RUN MODE, EXTRACTS TO PRODUCE
+//*
+//CTLCARD  DD DSN=PROD.BATCH.CNTL.GENERIC(GENCTL),DISP=SHR
+//*
+//*  DAILY TRANSACTION FEED - RELATIVE GENERATION, READ ONLY
+//*
+//TRANSIN  DD DSN=PROD.BATCH.TRANS.GDG(0),DISP=SHR
+//*
+//*  CUSTOMER MASTER - FIXED VSAM CLUSTER, DEFINED OUT OF BAND
+//*
+//MASTFILE DD DSN=PROD.BATCH.MASTER.KSDS,DISP=SHR
+//*
+//*  CONTROL-TOTALS REPORT
+//*
+//RPTOUT   DD DSN=PROD.BATCH.RPT.GDG(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,2),RLSE),
+//             DCB=(RECFM=FB,LRECL=132,DSORG=PS)
+//*
+//*  DETAIL EXTRACT - ONLY WRITTEN WHEN THE CONTROL CARD ASKS FOR IT
+//*
+//DTLOUT   DD DSN=PROD.BATCH.DTL.GDG(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,2),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,DSORG=PS)
+//*
+//*  REJECTED TRANSACTIONS - ORIGINAL RECORD PLUS REASON CODE
+//*
+//REJOUT   DD DSN=PROD.BATCH.REJ.GDG(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,2),RLSE),
+//             DCB=(RECFM=FB,LRECL=112,DSORG=PS)
+//*
+//*  PER-RUN AUDIT TRAIL RECORD
+//*
+//AUDITOUT DD DSN=PROD.BATCH.AUDIT.GDG(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=83,DSORG=PS)
+//*
+//*  CHECKPOINT/RESTART CONTROL - NOT A GDG, MUST SURVIVE A RERUN
+//*  OF THIS SAME NIGHT'S STEP
+//*
+//CKPTFILE DD DSN=PROD.BATCH.GENERIC.CKPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=28,DSORG=PS)
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//*
+//*  BACK UP THE MASTER CLUSTER TO A NEW GDG GENERATION FOR RETENTION.
+//*  SKIPPED IF STEP010 FAILED OUTRIGHT (RC > 4) SO A BAD RUN DOESN'T
+//*  OVERWRITE THE MOST RECENT GOOD BACKUP GENERATION.
+//*
+//BACKMSTR EXEC PGM=IDCAMS,COND=(4,LT,STEP010)
+//SYSPRINT DD SYSOUT=*
+//MSTRIN   DD DSN=PROD.BATCH.MASTER.KSDS,DISP=SHR
+//MSTROUT  DD DSN=PROD.BATCH.MASTER.BKUP.GDG(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(10,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=65,DSORG=PS)
+//SYSIN    DD *
+  REPRO INFILE(MSTRIN) OUTFILE(MSTROUT)
+/*
